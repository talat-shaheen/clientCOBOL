@@ -0,0 +1,58 @@
+//STRNGJOB JOB (ACCTNO),'NIGHTLY NAME PARSE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH RUN FOR NAMEJOB - PARSES NAME-PARSE-FILE,       *
+//* PRODUCES THE PRINT REPORT, THE REJECT/EXCEPTION FILE, AND     *
+//* THE RUN CHECKPOINT FILE.                                      *
+//*                                                                *
+//* RESTART: IF THIS JOB ABENDS MID-FILE, DO NOT RERUN FROM STEP1. *
+//* RESUBMIT USING STRNGRST BELOW (SAME STEP NAME PARSE, PARM=    *
+//* 'RESTART') SO NAMEJOB REREADS NAMEPCKP FOR THE LAST CHECKPOINT *
+//* AND SKIPS EVERYTHING ALREADY PROCESSED INSTEAD OF REPROCESSING *
+//* THE FILE FROM RECORD 1.                                        *
+//*--------------------------------------------------------------*
+//PARSE    EXEC PGM=NAMEJOB,PARM='        '
+//NAMEPARS DD   DSN=PROD.NAMEPARS.DAT,DISP=SHR
+//NAMEPRPT DD   DSN=PROD.NAMEPARS.RPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//NAMEPEXC DD   DSN=PROD.NAMEPARS.EXC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//NAMEPCKP DD   DSN=PROD.NAMEPARS.CKP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//NAMEPCTL DD   DSN=PROD.NAMEPARS.CTL,DISP=SHR
+//NAMEPAUD DD   DSN=PROD.NAMEPARS.AUD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
+//*--------------------------------------------------------------*
+//* RESTART STREAM - SUBMIT THIS MEMBER INSTEAD OF STRNGJOB WHEN  *
+//* RECOVERING FROM AN ABEND. SAME DD STATEMENTS; NAMEPCKP MUST   *
+//* BE THE SAME DATA SET USED BY THE ORIGINAL RUN SO THE LAST     *
+//* CHECKPOINT RECORD CAN BE READ BACK. PARM='RESTART' IS WHAT     *
+//* TELLS NAMEJOB TO SKIP ALREADY-PROCESSED INPUT RECORDS.         *
+//*--------------------------------------------------------------*
+//STRNGRST JOB (ACCTNO),'NIGHTLY NAME PARSE - RESTART',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//PARSE    EXEC PGM=NAMEJOB,PARM='RESTART'
+//NAMEPARS DD   DSN=PROD.NAMEPARS.DAT,DISP=SHR
+//NAMEPRPT DD   DSN=PROD.NAMEPARS.RPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//NAMEPEXC DD   DSN=PROD.NAMEPARS.EXC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//NAMEPCKP DD   DSN=PROD.NAMEPARS.CKP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//NAMEPCTL DD   DSN=PROD.NAMEPARS.CTL,DISP=SHR
+//NAMEPAUD DD   DSN=PROD.NAMEPARS.AUD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//

@@ -1,53 +1,51 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:use string and un-string
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STRINGS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-CNT1 PIC 9(2) VALUE 0.
-       01  WS-CNT2 PIC 9(2) VALUE 0.
-       01  WS-COUNT2 PIC 9(2) VALUE 0.
-       01  WS-STRING PIC X(25) VALUE 'ABCDADADADABVDFDFFAF'.
-       01  WS-STRING-DEST PIC A(25).
-       01  WS-STR1 PIC A(11) VALUE 'PERSISTENT'.
-       01  WS-STR2 PIC A(7) VALUE 'WELCOME'.
-       01  WS-STR3 PIC A(7) VALUE 'TO AND'.
-       01  WS-COUNT PIC 99 VALUE 1.
-       01  WS-UNSTR PIC A(25) VALUE 'WELCOME TO PERSISTENT'.
-       01  WS-TAG PIC X(10).
-      ******************************************************************
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *IT READS THE VALUE OF CHARACTERS
-           INSPECT WS-STRING TALLYING WS-CNT1 FOR CHARACTERS.
-           DISPLAY "WS-CNT1 : "WS-CNT1.
-           INSPECT WS-STRING TALLYING WS-CNT2 FOR ALL 'A'.
-           DISPLAY "WS-CNT2 : "WS-CNT2.
-           DISPLAY "OLD STRING : "WS-STRING.
-           INSPECT WS-STRING REPLACING ALL 'A' BY 'X'.
-           DISPLAY "NEW STRING : "WS-STRING.
-           STRING WS-STR2 DELIMITED BY SIZE
-           WS-STR3 DELIMITED BY SPACE
-           WS-STR1 DELIMITED BY SIZE
-           INTO WS-STRING-DEST
-           WITH POINTER WS-COUNT
-           ON OVERFLOW DISPLAY 'OVERFLOW!'
-           END-STRING.
-           DISPLAY 'WS-STRING : 'WS-STRING-DEST.
-           DISPLAY 'WS-COUNT : 'WS-COUNT.
-           UNSTRING WS-UNSTR DELIMITED BY SPACE
-           INTO WS-STR3, WS-STR2, WS-STR1
-           END-UNSTRING.
-           DISPLAY 'WS-STR3 : 'WS-STR3.
-           DISPLAY 'WS-STR2 : 'WS-STR2.
-           DISPLAY 'WS-STR1 : 'WS-STR1.
-           MOVE 'VDFDF' TO WS-TAG.
-           INSPECT WS-STRING TALLYING WS-COUNT2
-           FOR CHARACTERS BEFORE WS-TAG(1:5).
-           DISPLAY 'ws-count2 :'WS-COUNT2.
-           STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:callable subprogram wrapping the UNSTRING/INSPECT name
+      *         split-and-tally logic so other batch jobs can reuse it
+      *         via CALL 'STRINGS' USING WS-UNSTR, WS-STR1, WS-STR2,
+      *         WS-STR3, WS-CNT2. LS-CNT2 is this subprogram's OWN
+      *         tally - the count of occurrences of the tally char
+      *         within LS-UNSTR - and is unrelated to any WS-CNT2 a
+      *         caller may keep for a different field (NAMEJOB, for
+      *         instance, passes a separate WS-NAME-CNT2 here so its
+      *         own profile-field tally in WS-CNT2 is not overwritten).
+      *         The delimiter and tally characters default to SPACE
+      *         and 'A' but callers that have their own configured
+      *         values (see NAMEJOB/CONTROL-FILE) may pass them as two
+      *         trailing optional arguments.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRINGS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DELIM PIC X(1) VALUE SPACE.
+       01  WS-TALLY PIC X(1) VALUE 'A'.
+       LINKAGE SECTION.
+       01  LS-UNSTR PIC A(25).
+       01  LS-STR1  PIC A(11).
+       01  LS-STR2  PIC A(7).
+       01  LS-STR3  PIC A(7).
+       01  LS-CNT2  PIC 9(2).
+       01  LS-DELIM-CHAR PIC X(1).
+       01  LS-TALLY-CHAR PIC X(1).
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-UNSTR, LS-STR1, LS-STR2, LS-STR3,
+           LS-CNT2 OPTIONAL LS-DELIM-CHAR OPTIONAL LS-TALLY-CHAR.
+       MAIN-PROCEDURE.
+           MOVE SPACE TO WS-DELIM.
+           MOVE 'A' TO WS-TALLY.
+           IF ADDRESS OF LS-DELIM-CHAR NOT = NULL
+               MOVE LS-DELIM-CHAR TO WS-DELIM
+           END-IF.
+           IF ADDRESS OF LS-TALLY-CHAR NOT = NULL
+               MOVE LS-TALLY-CHAR TO WS-TALLY
+           END-IF.
+           UNSTRING LS-UNSTR DELIMITED BY WS-DELIM
+               INTO LS-STR3, LS-STR2, LS-STR1
+           END-UNSTRING.
+           MOVE 0 TO LS-CNT2.
+           INSPECT LS-UNSTR TALLYING LS-CNT2 FOR ALL WS-TALLY.
+           GOBACK.

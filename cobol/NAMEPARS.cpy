@@ -0,0 +1,11 @@
+      ******************************************************************
+      * NAMEPARS.cpy
+      * Shared "last, first, middle" name-parsing layout used by
+      * STRINGS and any other job that splits or rebuilds a name via
+      * STRING/UNSTRING.
+      ******************************************************************
+       01  WS-STRING-DEST PIC A(25).
+       01  WS-STR1 PIC A(11) VALUE 'PERSISTENT'.
+       01  WS-STR2 PIC A(7) VALUE 'WELCOME'.
+       01  WS-STR3 PIC A(7) VALUE 'TO AND'.
+       01  WS-UNSTR PIC A(25) VALUE 'WELCOME TO PERSISTENT'.

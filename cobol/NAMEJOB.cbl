@@ -0,0 +1,421 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:nightly name-parse batch driver - reads NAME-PARSE-FILE,
+      *         calls STRINGS to split/tally each name, writes the
+      *         parse/tally report, exception file, checkpoints, audit
+      *         trail, and reconciles run totals against the trailer
+      *         control record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEJOB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-PARSE-FILE ASSIGN TO NAMEPARS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO NAMEPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NAME-PARSE-EXCEPT ASSIGN TO NAMEPEXC
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO NAMEPCKP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO NAMEPCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO NAMEPAUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-PARSE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  NAME-PARSE-RECORD.
+           05  NP-REC-TYPE       PIC X(1).
+               88  NP-IS-TRAILER VALUE 'T'.
+               88  NP-IS-DATA    VALUE 'D'.
+           05  NP-SEQ-NO         PIC 9(6).
+           05  NP-INSPECT-TEXT   PIC X(25).
+           05  NP-UNSTR-TEXT     PIC X(25).
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD PIC X(132).
+       FD  NAME-PARSE-EXCEPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  NAME-PARSE-EXCEPT-RECORD.
+           05  EX-SEQ-NO         PIC 9(6).
+           05  EX-REASON         PIC X(15).
+           05  EX-INSPECT-TEXT   PIC X(25).
+           05  EX-UNSTR-TEXT     PIC X(25).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-SEQ-NO    PIC 9(6).
+           05  CK-REC-COUNT      PIC 9(8).
+           05  CK-GRAND-CNT2     PIC 9(8).
+           05  CK-REJECT-COUNT   PIC 9(6).
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05  CTL-TALLY-CHAR    PIC X(1).
+           05  CTL-REPL-FROM     PIC X(1).
+           05  CTL-REPL-TO       PIC X(1).
+           05  CTL-DELIM-CHAR    PIC X(1).
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AUD-JOB-NAME      PIC X(8).
+           05  AUD-RUN-DATE      PIC X(10).
+           05  AUD-RUN-TIME      PIC X(8).
+           05  AUD-REC-COUNT     PIC 9(8).
+           05  AUD-GRAND-CNT2    PIC 9(8).
+           05  AUD-REJECT-COUNT  PIC 9(6).
+           05  AUD-RECON-STATUS  PIC X(1).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS PIC X(2).
+       01  WS-TALLY-CHAR PIC X(1) VALUE 'A'.
+       01  WS-REPL-FROM PIC X(1) VALUE 'A'.
+       01  WS-REPL-TO PIC X(1) VALUE 'X'.
+       01  WS-DELIM-CHAR PIC X(1) VALUE SPACE.
+       01  WS-RESTART-SW PIC X VALUE 'N'.
+           88  WS-IS-RESTART VALUE 'Y'.
+       01  WS-CKPT-INTERVAL PIC 9(6) VALUE 1000.
+       01  WS-SINCE-CKPT PIC 9(6) VALUE 0.
+       01  WS-RESTART-SEQ-NO PIC 9(6) VALUE 0.
+       01  WS-REC-COUNT PIC 9(8) VALUE 0.
+       01  WS-GRAND-CNT2 PIC 9(8) VALUE 0.
+       01  WS-CKPT-EOF-SW PIC X VALUE 'N'.
+           88  WS-CKPT-EOF VALUE 'Y'.
+       01  WS-REJECT-COUNT PIC 9(6) VALUE 0.
+       01  WS-EOF-SW PIC X VALUE 'N'.
+           88  WS-EOF VALUE 'Y'.
+       01  WS-TRAILER-SW PIC X VALUE 'N'.
+           88  WS-TRAILER-SEEN VALUE 'Y'.
+       01  WS-RECON-SW PIC X VALUE '-'.
+           88  WS-RECON-OK VALUE 'Y'.
+           88  WS-RECON-BAD VALUE 'N'.
+           88  WS-RECON-SKIPPED VALUE '-'.
+       01  WS-EXPECTED-REC-COUNT PIC 9(8) VALUE 0.
+       01  WS-EXPECTED-GRAND-CNT2 PIC 9(8) VALUE 0.
+       01  WS-CNT1 PIC 9(2) VALUE 0.
+       01  WS-CNT2 PIC 9(2) VALUE 0.
+       01  WS-NAME-CNT2 PIC 9(2) VALUE 0.
+       01  WS-COUNT2 PIC 9(2) VALUE 0.
+       01  WS-STRING PIC X(25) VALUE 'ABCDADADADABVDFDFFAF'.
+       01  WS-OLD-STRING PIC X(25).
+       COPY NAMEPARS.
+       01  WS-COUNT PIC 99 VALUE 1.
+       01  WS-TAG PIC X(10).
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY PIC 9(4).
+           05  WS-RUN-MM   PIC 9(2).
+           05  WS-RUN-DD   PIC 9(2).
+       01  WS-RUN-DATE-X.
+           05  WS-RD-MM PIC 9(2).
+           05  FILLER PIC X VALUE '/'.
+           05  WS-RD-DD PIC 9(2).
+           05  FILLER PIC X VALUE '/'.
+           05  WS-RD-YYYY PIC 9(4).
+       01  WS-RUN-TIME.
+           05  WS-RUN-HH PIC 9(2).
+           05  WS-RUN-MN PIC 9(2).
+           05  WS-RUN-SS PIC 9(2).
+       01  WS-RUN-TIME-X.
+           05  WS-RT-HH PIC 9(2).
+           05  FILLER PIC X VALUE ':'.
+           05  WS-RT-MN PIC 9(2).
+           05  FILLER PIC X VALUE ':'.
+           05  WS-RT-SS PIC 9(2).
+       01  WS-JOB-NAME PIC X(8) VALUE 'NAMEJOB'.
+       01  WS-REPORT-HDR1.
+           05  FILLER PIC X(6) VALUE 'JOB: '.
+           05  RH-JOB-NAME PIC X(8).
+           05  FILLER PIC X(12) VALUE 'RUN DATE: '.
+           05  RH-RUN-DATE PIC X(10).
+       01  WS-REPORT-HDR2.
+           05  FILLER PIC X(8)  VALUE ' SEQ-NO '.
+           05  FILLER PIC X(5)  VALUE 'CNT1 '.
+           05  FILLER PIC X(5)  VALUE 'CNT2 '.
+           05  FILLER PIC X(26) VALUE 'OLD-STRING               '.
+           05  FILLER PIC X(26) VALUE 'NEW-STRING               '.
+           05  FILLER PIC X(26) VALUE 'STRING-DEST              '.
+           05  FILLER PIC X(8)  VALUE 'STR3   '.
+           05  FILLER PIC X(8)  VALUE 'STR2   '.
+           05  FILLER PIC X(12) VALUE 'STR1        '.
+           05  FILLER PIC X(5)  VALUE 'CNT3 '.
+       01  WS-REPORT-LINE.
+           05  RL-SEQ-NO    PIC Z(5)9.
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-CNT1      PIC Z9.
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-CNT2      PIC Z9.
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-OLD-STRING PIC X(25).
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-NEW-STRING PIC X(25).
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-STRING-DEST PIC X(25).
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-STR3      PIC X(7).
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-STR2      PIC X(7).
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-STR1      PIC X(11).
+           05  FILLER       PIC X VALUE SPACE.
+           05  RL-CNT3      PIC Z9.
+       01  WS-REPORT-TRAILER.
+           05  FILLER PIC X(26) VALUE 'TOTAL REJECTS (OVERFLOW): '.
+           05  RT-REJECT-COUNT PIC ZZZ,ZZ9.
+       01  WS-REPORT-RECON.
+           05  FILLER PIC X(20) VALUE 'CONTROL RECONCILE: '.
+           05  RR-STATUS    PIC X(12).
+           05  FILLER PIC X(10) VALUE ' EXP-REC: '.
+           05  RR-EXP-REC   PIC ZZZZZZZ9.
+           05  FILLER PIC X(11) VALUE ' ACT-REC: '.
+           05  RR-ACT-REC   PIC ZZZZZZZ9.
+           05  FILLER PIC X(11) VALUE ' EXP-CNT2: '.
+           05  RR-EXP-CNT2  PIC ZZZZZZZ9.
+           05  FILLER PIC X(11) VALUE ' ACT-CNT2: '.
+           05  RR-ACT-CNT2  PIC ZZZZZZZ9.
+       LINKAGE SECTION.
+       01  WS-RESTART-PARM.
+           05  WS-RESTART-LEN  PIC S9(4) COMP.
+           05  WS-RESTART-TEXT PIC X(8).
+      ******************************************************************
+       PROCEDURE DIVISION USING WS-RESTART-PARM.
+       MAIN-PROCEDURE.
+           IF WS-RESTART-LEN > 0
+               AND WS-RESTART-TEXT(1:WS-RESTART-LEN) = 'RESTART'
+               SET WS-IS-RESTART TO TRUE
+           END-IF.
+           PERFORM OPEN-FILES.
+           PERFORM READ-CONTROL-RECORD.
+           PERFORM WRITE-REPORT-HEADERS.
+           IF WS-IS-RESTART
+               PERFORM RESTORE-FROM-CHECKPOINT
+               PERFORM SKIP-TO-RESTART-POINT
+           ELSE
+               PERFORM READ-NAME-PARSE-FILE
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM PROCESS-RECORD
+               PERFORM READ-NAME-PARSE-FILE
+           END-PERFORM.
+           PERFORM RECONCILE-TOTALS.
+           PERFORM WRITE-REPORT-TRAILER.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT NAME-PARSE-FILE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-IS-RESTART
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND NAME-PARSE-EXCEPT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT NAME-PARSE-EXCEPT
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE NAME-PARSE-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE NAME-PARSE-EXCEPT.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE AUDIT-FILE.
+
+       READ-CONTROL-RECORD.
+           READ CONTROL-FILE
+               AT END MOVE SPACES TO CONTROL-RECORD
+           END-READ.
+           IF CTL-TALLY-CHAR NOT = SPACE
+               MOVE CTL-TALLY-CHAR TO WS-TALLY-CHAR
+           END-IF.
+           IF CTL-REPL-FROM NOT = SPACE
+               MOVE CTL-REPL-FROM TO WS-REPL-FROM
+           END-IF.
+           IF CTL-REPL-TO NOT = SPACE
+               MOVE CTL-REPL-TO TO WS-REPL-TO
+           END-IF.
+           IF CTL-DELIM-CHAR NOT = SPACE
+               MOVE CTL-DELIM-CHAR TO WS-DELIM-CHAR
+           END-IF.
+
+       RESTORE-FROM-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL WS-CKPT-EOF
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'Y' TO WS-CKPT-EOF-SW
+               END-READ
+               IF NOT WS-CKPT-EOF
+                   MOVE CK-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+                   MOVE CK-REC-COUNT TO WS-REC-COUNT
+                   MOVE CK-GRAND-CNT2 TO WS-GRAND-CNT2
+                   MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+               END-IF
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           OPEN EXTEND CHECKPOINT-FILE.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM READ-NAME-PARSE-FILE.
+           PERFORM UNTIL WS-EOF OR NP-SEQ-NO > WS-RESTART-SEQ-NO
+               PERFORM READ-NAME-PARSE-FILE
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           MOVE NP-SEQ-NO TO CK-LAST-SEQ-NO.
+           MOVE WS-REC-COUNT TO CK-REC-COUNT.
+           MOVE WS-GRAND-CNT2 TO CK-GRAND-CNT2.
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           MOVE 0 TO WS-SINCE-CKPT.
+
+       WRITE-REPORT-HEADERS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE WS-RUN-YYYY TO WS-RD-YYYY.
+           MOVE WS-RUN-MM TO WS-RD-MM.
+           MOVE WS-RUN-DD TO WS-RD-DD.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
+           MOVE WS-RUN-HH TO WS-RT-HH.
+           MOVE WS-RUN-MN TO WS-RT-MN.
+           MOVE WS-RUN-SS TO WS-RT-SS.
+           MOVE WS-JOB-NAME TO RH-JOB-NAME.
+           MOVE WS-RUN-DATE-X TO RH-RUN-DATE.
+           MOVE WS-REPORT-HDR1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE WS-REPORT-HDR2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME.
+           MOVE WS-RUN-DATE-X TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME-X TO AUD-RUN-TIME.
+           MOVE WS-REC-COUNT TO AUD-REC-COUNT.
+           MOVE WS-GRAND-CNT2 TO AUD-GRAND-CNT2.
+           MOVE WS-REJECT-COUNT TO AUD-REJECT-COUNT.
+           MOVE WS-RECON-SW TO AUD-RECON-STATUS.
+           WRITE AUDIT-RECORD.
+
+       READ-NAME-PARSE-FILE.
+           READ NAME-PARSE-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+           IF NOT WS-EOF AND NP-IS-TRAILER
+               MOVE NP-INSPECT-TEXT(1:8) TO WS-EXPECTED-REC-COUNT
+               MOVE NP-UNSTR-TEXT(1:8) TO WS-EXPECTED-GRAND-CNT2
+               SET WS-TRAILER-SEEN TO TRUE
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       PROCESS-RECORD.
+           MOVE 0 TO WS-CNT1 WS-CNT2 WS-COUNT2.
+           MOVE NP-INSPECT-TEXT TO WS-STRING.
+           MOVE NP-UNSTR-TEXT TO WS-UNSTR.
+      *IT READS THE VALUE OF CHARACTERS
+           INSPECT WS-STRING TALLYING WS-CNT1 FOR CHARACTERS.
+           INSPECT WS-STRING TALLYING WS-CNT2 FOR ALL WS-TALLY-CHAR.
+           MOVE WS-STRING TO WS-OLD-STRING.
+           INSPECT WS-STRING REPLACING ALL WS-REPL-FROM BY WS-REPL-TO.
+      *WS-NAME-CNT2 IS THE SUBPROGRAM'S OWN TALLY OVER WS-UNSTR -
+      *A DIFFERENT COUNT FROM THE WS-STRING-BASED WS-CNT2 ABOVE,
+      *SO IT IS KEPT IN A SEPARATE FIELD RATHER THAN REUSED.
+           CALL 'STRINGS' USING WS-UNSTR, WS-STR1, WS-STR2, WS-STR3,
+               WS-NAME-CNT2, WS-DELIM-CHAR, WS-TALLY-CHAR
+           END-CALL.
+           MOVE SPACES TO WS-STRING-DEST.
+           MOVE 1 TO WS-COUNT.
+           STRING WS-STR2 DELIMITED BY SIZE
+           WS-STR3 DELIMITED BY WS-DELIM-CHAR
+           WS-STR1 DELIMITED BY SIZE
+           INTO WS-STRING-DEST
+           WITH POINTER WS-COUNT
+           ON OVERFLOW PERFORM WRITE-EXCEPTION-RECORD
+           END-STRING.
+           MOVE 'VDFDF' TO WS-TAG.
+           INSPECT WS-STRING TALLYING WS-COUNT2
+           FOR CHARACTERS BEFORE WS-TAG(1:5).
+           PERFORM WRITE-REPORT-LINE.
+           ADD 1 TO WS-REC-COUNT.
+           ADD WS-CNT2 TO WS-GRAND-CNT2.
+           ADD 1 TO WS-SINCE-CKPT.
+           IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           MOVE NP-SEQ-NO TO RL-SEQ-NO.
+           MOVE WS-CNT1 TO RL-CNT1.
+           MOVE WS-CNT2 TO RL-CNT2.
+           MOVE WS-OLD-STRING TO RL-OLD-STRING.
+           MOVE WS-STRING TO RL-NEW-STRING.
+           MOVE WS-STRING-DEST TO RL-STRING-DEST.
+           MOVE WS-STR3 TO RL-STR3.
+           MOVE WS-STR2 TO RL-STR2.
+           MOVE WS-STR1 TO RL-STR1.
+           MOVE WS-COUNT2 TO RL-CNT3.
+           MOVE WS-REPORT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE NP-SEQ-NO TO EX-SEQ-NO.
+           MOVE 'STRING OVERFLOW' TO EX-REASON.
+           MOVE NP-INSPECT-TEXT TO EX-INSPECT-TEXT.
+           MOVE NP-UNSTR-TEXT TO EX-UNSTR-TEXT.
+           WRITE NAME-PARSE-EXCEPT-RECORD.
+
+       RECONCILE-TOTALS.
+           IF WS-TRAILER-SEEN
+               IF WS-REC-COUNT = WS-EXPECTED-REC-COUNT
+                   AND WS-GRAND-CNT2 = WS-EXPECTED-GRAND-CNT2
+                   SET WS-RECON-OK TO TRUE
+               ELSE
+                   SET WS-RECON-BAD TO TRUE
+               END-IF
+           ELSE
+               SET WS-RECON-SKIPPED TO TRUE
+           END-IF.
+
+       WRITE-REPORT-TRAILER.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO WS-REPORT-TRAILER.
+           MOVE WS-REJECT-COUNT TO RT-REJECT-COUNT.
+           MOVE WS-REPORT-TRAILER TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO WS-REPORT-RECON.
+           IF WS-RECON-OK
+               MOVE 'MATCH' TO RR-STATUS
+           ELSE
+               IF WS-RECON-BAD
+                   MOVE 'MISMATCH' TO RR-STATUS
+               ELSE
+                   MOVE 'NOT CHECKED' TO RR-STATUS
+               END-IF
+           END-IF.
+           MOVE WS-EXPECTED-REC-COUNT TO RR-EXP-REC.
+           MOVE WS-REC-COUNT TO RR-ACT-REC.
+           MOVE WS-EXPECTED-GRAND-CNT2 TO RR-EXP-CNT2.
+           MOVE WS-GRAND-CNT2 TO RR-ACT-CNT2.
+           MOVE WS-REPORT-RECON TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
